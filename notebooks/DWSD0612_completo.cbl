@@ -1,4 +1,4 @@
-DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:4800000001
+DWSD06*8 Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48 00000001
        IDENTIFICATION DIVISION.                                         00000002
       *========================*                                        00000003
                                                                         00000004
@@ -33,6 +33,17 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
 30468 *----------------------------------------------------------------*
 170423* ALTERACAO :AJUSTAR O CAMPO DE APOLICE PARA 7 BYTES             *
 170423*            PROJETO NUMERO DA APOLICE     MARCA: 170423         *
+      *================================================================*
+090826* ALTERACAO :REJEITO DE ESTIPULANTE COM CGC ZERADO; CHECKPOINT/  *00001887
+090826*            RESTART DO CURSOR-ATETP; RAMO (RMO) PARAMETRIZADO   *00001888
+090826*            VIA ARQPARM; AUDITORIA DE VOLUMES DO RUN; SUPORTE   *00001889
+090826*            A PERIODICIDADE MENSAL; TRANSFERENCIA SFTP COMO     *00001890
+090826*            ALTERNATIVA AO FTP ANONIMO; ARQUIVO COMPLEMENTAR    *00001891
+090826*            DE CONTATO (ENDERECO/TELEFONE/E-MAIL); HISTORIZACAO *00001892
+090826*            TIPO 2 DO ESTIPULANTE; EXCECAO DE DBSISA.DESC SEM   *00001893
+090826*            OCORRENCIA; REPROCESSAMENTO AD-HOC COM DATAS        *00001894
+090826*            INFORMADAS EM TEMPO DE EXECUCAO.                    *00001895
+090826* GD :             RESP: CMS               DATA: 09/08/2026      *00001896
       *================================================================*
                                                                         00000026
       *----------------------------------------------------------------*00000027
@@ -53,6 +64,17 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
                                                                         00000042
            SELECT ARQFTP        ASSIGN    TO ARQFTP.                    00000043
                                                                         00000044
+090826     SELECT ARQREJ        ASSIGN    TO ARQREJ.                    00001897
+090826                                                                  00001898
+090826     SELECT ARQCKPT       ASSIGN    TO ARQCKPT                    00001899
+090826                          FILE STATUS IS WS-FS-ARQCKPT.           00001900
+090826                                                                  00001901
+090826     SELECT ARQAUDIT      ASSIGN    TO ARQAUDIT.                  00001902
+090826                                                                  00001903
+090826     SELECT ARQCTO        ASSIGN    TO ARQCTO.                    00001904
+090826                                                                  00001905
+090826     SELECT ARQEXCDESC    ASSIGN    TO ARQEXCDESC.                00001906
+090826                                                                  00001907
       *----------------------------------------------------------------*00000045
        DATA DIVISION.                                                   00000046
        FILE SECTION.                                                    00000047
@@ -63,7 +85,9 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
            RECORDING MODE IS F                                          00000052
            LABEL RECORD IS STANDARD.                                    00000053
                                                                         00000054
-       01  REG-PARAMETRO                 PIC X(80).                     00000055
+090826 01  REG-PARAMETRO                 PIC X(102).                    00001908
+090826*  (ERA PIC X(80) - AMPLIADO PARA COMPORTAR QTDE-RAMO-SEL/RAMO-SEL00001909
+090826*   DO COPY DWSD1001 - VER LRECL=102 NO JCL QUE GERA O ARQPARM)   00001910
                                                                         00000056
                                                                         00000057
        SD  ARQSORT.                                                     00000058
@@ -81,6 +105,14 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
 170423     03 COD-APOLICE-SORT           PIC 9(07).                     00000069
            03 NOME-ESTIP-SORT            PIC X(35).                     00000070
            03 COD-ATIV-SORT              PIC 9(04).                     00000071
+090826     03 MOTIVO-FIM-SORT            PIC 9(02).                     00001911
+090826     03 ENDERECO-SORT              PIC X(50).                     00001912
+090826     03 CEP-SORT                   PIC 9(08).                     00001913
+090826     03 CIDADE-SORT                PIC X(20).                     00001914
+090826     03 UF-SORT                    PIC X(02).                     00001915
+090826     03 DDD-SORT                   PIC X(06).                     00001916
+090826     03 FONE-SORT                  PIC 9(11).                     00001917
+090826     03 EMAIL-SORT                 PIC X(60).                     00001918
                                                                         00000072
                                                                         00000073
        FD  DIMESTIP                                                     00000074
@@ -98,6 +130,99 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
                                                                         00000086
        01  FTP-REGISTRO                 PIC X(80).                      00000087
                                                                         00000088
+090826*---------------------------------------------------------------* 00001919
+090826*  REJEITO DE ESTIPULANTE COM CGC ZERADO (CADASTRO INCOMPLETO   * 00001920
+090826*  NA ATSAUDAO.SSCESTIPULANTE)                                  * 00001921
+090826*---------------------------------------------------------------* 00001922
+090826 FD  ARQREJ                                                       00001923
+090826     BLOCK CONTAINS 0 RECORDS                                     00001924
+090826     RECORDING MODE IS F                                          00001925
+090826     LABEL RECORD IS STANDARD.                                    00001926
+090826                                                                  00001927
+090826 01  REG-REJ-CGC.                                                 00001928
+090826     03 CIA-REJ-CGC                PIC 9(03).                     00001929
+090826     03 APOLICE-REJ-CGC            PIC 9(07).                     00001930
+090826     03 NOME-ESTIP-REJ-CGC         PIC X(35).                     00001931
+090826     03 RAMO-REJ-CGC               PIC 9(04).                     00001932
+090826                                                                  00001933
+090826*---------------------------------------------------------------* 00001934
+090826*  CHECKPOINT DE REINICIO DO CURSOR-ATETP (ULTIMA CHAVE         * 00001935
+090826*  CIA/APOLICE COMMITADA PELA FASE DE EXTRACAO/SORT)           *  00001936
+090826*---------------------------------------------------------------* 00001937
+090826 FD  ARQCKPT                                                      00001938
+090826     BLOCK CONTAINS 0 RECORDS                                     00001939
+090826     RECORDING MODE IS F                                          00001940
+090826     LABEL RECORD IS STANDARD.                                    00001941
+090826                                                                  00001942
+090826 01  REG-CHECKPOINT.                                              00001943
+090826     03 CKPT-CIA                   PIC 9(03).                     00001944
+090826     03 CKPT-APOLICE               PIC 9(09).                     00001945
+090826     03 CKPT-DATA-GRAVACAO         PIC 9(08).                     00001946
+090826     03 CKPT-HORA-GRAVACAO         PIC 9(06).                     00001947
+090826                                                                  00001948
+090826*---------------------------------------------------------------* 00001949
+090826*  AUDITORIA / RECONCILIACAO DE VOLUMES DO RUN                 *  00001950
+090826*---------------------------------------------------------------* 00001951
+090826 FD  ARQAUDIT                                                     00001952
+090826     BLOCK CONTAINS 0 RECORDS                                     00001953
+090826     RECORDING MODE IS F                                          00001954
+090826     LABEL RECORD IS STANDARD.                                    00001955
+090826                                                                  00001956
+090826 01  REG-AUDITORIA.                                               00001957
+090826     03 AUD-NOME-PGM               PIC X(08).                     00001958
+090826     03 AUD-DATA-CORTE             PIC 9(08).                     00001959
+090826     03 AUD-DATA-INI-SEL           PIC 9(08).                     00001960
+090826     03 AUD-DATA-FIM-SEL           PIC 9(08).                     00001961
+090826     03 AUD-DATA-INICIO-JOB        PIC 9(08).                     00001962
+090826     03 AUD-HORA-INICIO-JOB        PIC 9(06).                     00001963
+090826     03 AUD-DATA-FIM-JOB           PIC 9(08).                     00001964
+090826     03 AUD-HORA-FIM-JOB           PIC 9(06).                     00001965
+090826     03 AUD-LIDOS-ATETP            PIC 9(09).                     00001966
+090826     03 AUD-GRAVADOS-SORT          PIC 9(09).                     00001967
+090826     03 AUD-LIDOS-SORT             PIC 9(09).                     00001968
+090826     03 AUD-GRAVADOS-ETP           PIC 9(09).                     00001969
+090826     03 AUD-CGC-ZERADOS            PIC 9(09).                     00001970
+090826     03 AUD-CGC-REJEITADOS         PIC 9(09).                     00001971
+090826                                                                  00001972
+090826*---------------------------------------------------------------* 00001973
+090826*  ARQUIVO COMPLEMENTAR DE CONTATO / HISTORIZACAO DO ESTIPULANTE* 00001974
+090826*---------------------------------------------------------------* 00001975
+090826 FD  ARQCTO                                                       00001976
+090826     BLOCK CONTAINS 0 RECORDS                                     00001977
+090826     RECORDING MODE IS F                                          00001978
+090826     LABEL RECORD IS STANDARD.                                    00001979
+090826                                                                  00001980
+090826 01  REG-ESTIP-CTO.                                               00001981
+090826     03 TIPO-REG-CTO               PIC 9(01).                     00001982
+090826     03 IDENT-APOLICE-CTO          PIC 9(10).                     00001983
+090826     03 CHAVE-OLTP-CTO.                                           00001984
+090826        05 CODIGO-BASE-CTO         PIC 9(08).                     00001985
+090826        05 CODIGO-FILIAL-CTO       PIC 9(04).                     00001986
+090826     03 CODIGO-DV-CTO              PIC 9(02).                     00001987
+090826     03 ENDERECO-CTO               PIC X(50).                     00001988
+090826     03 CEP-CTO                    PIC 9(08).                     00001989
+090826     03 CIDADE-CTO                 PIC X(20).                     00001990
+090826     03 UF-CTO                     PIC X(02).                     00001991
+090826     03 DDD-CTO                    PIC X(06).                     00001992
+090826     03 FONE-CTO                   PIC 9(11).                     00001993
+090826     03 EMAIL-CTO                  PIC X(60).                     00001994
+090826     03 DATA-EFETIVA-CTO           PIC 9(08).                     00001995
+090826     03 DATA-FIM-CTO               PIC 9(08).                     00001996
+090826     03 MOTIVO-FIM-CTO             PIC 9(02).                     00001997
+090826                                                                  00001998
+090826*---------------------------------------------------------------* 00001999
+090826*  EXCECAO DE DBSISA.DESC SEM OCORRENCIA PARA CIA/APOLICE       * 00002000
+090826*---------------------------------------------------------------* 00002001
+090826 FD  ARQEXCDESC                                                   00002002
+090826     BLOCK CONTAINS 0 RECORDS                                     00002003
+090826     RECORDING MODE IS F                                          00002004
+090826     LABEL RECORD IS STANDARD.                                    00002005
+090826                                                                  00002006
+090826 01  REG-EXC-DESC.                                                00002007
+090826     03 CIA-EXC-DESC               PIC 9(03).                     00002008
+090826     03 APOLICE-EXC-DESC           PIC 9(07).                     00002009
+090826     03 AMD-CANCEL-EXC-DESC        PIC 9(09).                     00002010
+090826                                                                  00002011
       *---------------------------------------------------------------* 00000089
        WORKING-STORAGE SECTION.                                         00000090
       *---------------------------------------------------------------* 00000091
@@ -234,6 +359,8 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
            03 WS-GRAVADOS-ETP               PIC 9(09) VALUE ZEROS.      00000213
            03 WS-GRAVADOS-SORT              PIC 9(09) VALUE ZEROS.      00000214
            03 WS-GRAVA-ZZZ                  PIC ZZZ.ZZZ.ZZ9.            00000215
+090826     03 WS-CONT-REJ-CGC                PIC 9(09) VALUE ZEROS.     00002012
+090826     03 WS-REJ-CGC-ZZZ                 PIC ZZZ.ZZZ.ZZ9.           00002013
                                                                         00000216
        01  AUXILIARES.                                                  00000217
            03 WS-FIM-SORT                   PIC X(03)      VALUE 'NAO'. 00000218
@@ -245,7 +372,89 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
 170423     03 WS-COD-APOL-ANT               PIC 9(07)      VALUE ZEROS. 00000224
            03 WS-NOME-ESTIP-ANT             PIC X(35)      VALUE SPACES.00000225
            03 WS-COD-ATIV-ANT               PIC 9(04)      VALUE ZEROS. 00000226
+090826     03 WS-DATA-CANCEL-ANT            PIC 9(08)      VALUE ZEROS. 00002014
+090826     03 WS-MOTIVO-FIM-ANT             PIC 9(02)      VALUE ZEROS. 00002015
+090826     03 WS-ENDERECO-ANT               PIC X(50)      VALUE SPACES.00002016
+090826     03 WS-CEP-ANT                    PIC 9(08)      VALUE ZEROS. 00002017
+090826     03 WS-CIDADE-ANT                 PIC X(20)      VALUE SPACES.00002018
+090826     03 WS-UF-ANT                     PIC X(02)      VALUE SPACES.00002019
+090826     03 WS-DDD-ANT                    PIC X(06)      VALUE SPACES.00002020
+090826     03 WS-FONE-ANT                   PIC 9(11)      VALUE ZEROS. 00002021
+090826     03 WS-EMAIL-ANT                  PIC X(60)      VALUE SPACES.00002022
                                                                         00000227
+090826*---------------------------------------------------------------* 00002023
+090826*  "VENCEDOR" DO GRUPO DE CGC EM MODO DE HISTORIZACAO - O CTO    *00002024
+090826*  (432-GRAVA-ESTIP-CTO) GRAVA UMA LINHA POR REGISTRO DO SORT,   *00002025
+090826*  MAS O DIMESTIP (430-GRAVA-ESTIPULANTE) CONTINUA RECEBENDO     *00002026
+090826*  APENAS UMA LINHA "ATUAL" POR CGC, COMO NO MODO NAO-HISTORICO  *00002027
+090826*---------------------------------------------------------------* 00002028
+090826 01  WS-VENCEDOR-HIST.                                            00002029
+090826     03 WS-VH-TEM-ATIVO               PIC X(03)      VALUE 'NAO'. 00002030
+090826     03 WS-VH-DATA-INIC               PIC 9(08)      VALUE ZEROS. 00002031
+090826     03 WS-VH-COD-CIA                 PIC 9(03)      VALUE ZEROS. 00002032
+090826     03 WS-VH-COD-APOL                PIC 9(07)      VALUE ZEROS. 00002033
+090826     03 WS-VH-NOME-ESTIP              PIC X(35)      VALUE SPACES.00002034
+090826     03 WS-VH-COD-ATIV                PIC 9(04)      VALUE ZEROS. 00002035
+090826     03 WS-VH-CGC                     PIC 9(12)      VALUE ZEROS. 00002036
+090826     03 WS-VH-DV-CGC                  PIC 9(02)      VALUE ZEROS. 00002037
+090826*---------------------------------------------------------------* 00002038
+090826*  FILTRO DE RAMOS (RMO) LIDO DO PARAMETRO (COPY DWSD1001)       *00002039
+090826*---------------------------------------------------------------* 00002040
+090826 01  WS-FILTRO-RAMO.                                              00002041
+090826     03 WS-IDX-RAMO                   PIC 9(02) USAGE COMP.       00002042
+090826     03 WS-RAMO-OK                    PIC X(03) VALUE 'NAO'.      00002043
+090826                                                                  00002044
+090826*---------------------------------------------------------------* 00002045
+090826*  CHAVE DE PERIODO EFETIVAMENTE SELECIONADO NO RUN (DIARIO,    * 00002046
+090826*  MENSAL OU REPROCESSAMENTO AD-HOC)                            * 00002047
+090826*---------------------------------------------------------------* 00002048
+090826 01  WS-SW-HISTORIZACAO               PIC X(01) VALUE 'N'.        00002049
+090826                                                                  00002050
+090826*---------------------------------------------------------------* 00002051
+090826*  CHECKPOINT/RESTART DA FASE DE EXTRACAO DO CURSOR-ATETP       * 00002052
+090826*---------------------------------------------------------------* 00002053
+090826 01  WS-CONTROLE-CKPT.                                            00002054
+090826     03 WS-FS-ARQCKPT                 PIC X(02) VALUE '00'.       00002055
+090826     03 WS-CKPT-CIA-REST              PIC 9(03) VALUE ZEROS.      00002056
+090826     03 WS-CKPT-APOLICE-REST          PIC 9(09) VALUE ZEROS.      00002057
+090826     03 WS-SW-RESTART                 PIC X(01) VALUE 'N'.        00002058
+090826     03 WS-SW-SKIP-REGISTRO           PIC X(03) VALUE 'NAO'.      00002059
+090826     03 WS-CKPT-INTERVALO             PIC 9(05) VALUE 00500.      00002060
+090826     03 WS-CKPT-QUOC                  PIC 9(09) USAGE COMP.       00002061
+090826     03 WS-CKPT-RESTO                 PIC 9(05) USAGE COMP.       00002062
+090826                                                                  00002063
+090826*---------------------------------------------------------------* 00002064
+090826*  AREA DE AUDITORIA / RECONCILIACAO DO RUN                     * 00002065
+090826*---------------------------------------------------------------* 00002066
+090826 01  WS-AUDITORIA-RUN.                                            00002067
+090826     03 WS-AUD-DATA-INICIO-JOB        PIC 9(08) VALUE ZEROS.      00002068
+090826     03 WS-AUD-HORA-INICIO-JOB        PIC 9(06) VALUE ZEROS.      00002069
+090826     03 WS-AUD-DATA-FIM-JOB           PIC 9(08) VALUE ZEROS.      00002070
+090826     03 WS-AUD-HORA-FIM-JOB           PIC 9(06) VALUE ZEROS.      00002071
+090826                                                                  00002072
+090826*---------------------------------------------------------------* 00002073
+090826*  LINHAS PARA TRANSFERENCIA SFTP (ALTERNATIVA AO FTP ANONIMO)  * 00002074
+090826*---------------------------------------------------------------* 00002075
+090826 01  LN-SFTP-02.                                                  00002079
+090826     03 FILLER                        PIC X(04) VALUE 'CD  '.     00002080
+090826     03 SFTP-DIRETORIO                PIC X(76).                  00002081
+090826 01  LN-SFTP-02A.                                                 00002082
+090826     03 FILLER                        PIC X(04) VALUE 'LCD '.     00002083
+090826     03 FILLER                        PIC X(01) VALUE ''''.       00002084
+090826     03 FILLER                        PIC X(16) VALUE             00002085
+090826        'BS.DWSD.DWSD0619'.                                       00002086
+090826     03 FILLER                        PIC X(01) VALUE ''''.       00002087
+090826 01  LN-SFTP-03.                                                  00002088
+090826     03 FILLER                        PIC X(80) VALUE             00002089
+090826        'PUT ESTIP ESTIP.TMP'.                                    00002090
+090826 01  LN-SFTP-04.                                                  00002091
+090826     03 FILLER                        PIC X(28) VALUE             00002092
+090826        'RENAME ESTIP.TMP DWSD_ESTIP_'.                           00002093
+090826     03 SFTP-LN-DATA                  PIC 9(08).                  00002094
+090826     03 FILLER                        PIC X(38) VALUE '.dat'.     00002095
+090826 01  LN-SFTP-05.                                                  00002096
+090826     03 FILLER                        PIC X(80) VALUE 'QUIT'.     00002097
+090826                                                                  00002098
        01  WS-CGC-INTEIRO                   PIC 9(14).                  00000228
        01  FILLER          REDEFINES     WS-CGC-INTEIRO.                00000229
            03 WS-CGC-SDV                    PIC 9(12).                  00000230
@@ -260,6 +469,14 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
            03 WS-COD-BASE                   PIC 9(08).                  00000239
            03 WS-COD-FILIAL                 PIC 9(04).                  00000240
        01  WS-CODIGO-CNPJ-R REDEFINES WS-CODIGO-CNPJ PIC X(12).         00000241
+090826*  CACHE DO ULTIMO RESULTADO DE 450-ACESSA-ESTIPULANTE-NVCIA      00002567
+090826*  (431-MONTA-IDENT-APOLICE E CHAMADA VARIAS VEZES PARA O         00002568
+090826*  MESMO GRUPO DE CGC, POR 430 E 432 - EVITA SELECT REPETIDO      00002569
+090826*  QUANDO CIA/APOLICE NAO MUDOU DESDE A ULTIMA CHAMADA.           00002570
+090826 01  WS-NVCIA-CACHE-VALIDO     PIC X(03) VALUE 'NAO'.             00002571
+090826 01  WS-NVCIA-ULT-CIA          PIC 9(03) VALUE ZEROS.             00002572
+090826 01  WS-NVCIA-ULT-APOL         PIC 9(07) VALUE ZEROS.             00002573
+090826 01  WS-NVCIA-ULT-CIA-AJUST    PIC 9(03) VALUE ZEROS.             00002574
                                                                         00000242
       *---------------------------------------------------------------* 00000243
                                                                         00000244
@@ -275,6 +492,15 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
            03 WS-CODIGO-ATIV-ATSAUDAO       PIC S9(04)  USAGE COMP.     00000254
            03 WS-RMO-ATSAUDAO               PIC S9(03)  USAGE COMP.     00000255
            03 WS-AMD-INICIO-ATSAUDAO        PIC S9(09)  USAGE COMP.     00000256
+090826     03 WS-ENDERECO-ATSAUDAO          PIC  X(50).                 00002099
+090826     03 WS-CEP-ATSAUDAO               PIC S9(09)  USAGE COMP.     00002100
+090826     03 WS-CIDADE-ATSAUDAO            PIC  X(20).                 00002101
+090826     03 WS-UF-ATSAUDAO                PIC  X(02).                 00002102
+090826     03 WS-DDD-ATSAUDAO               PIC  X(06).                 00002103
+090826     03 WS-FONE-ATSAUDAO              PIC S9(11)  USAGE COMP-3.   00002104
+090826     03 WS-EMAIL-ATSAUDAO             PIC  X(60).                 00002105
+090826     03 WS-LEN-EMAIL-ATSAUDAO         PIC S9(04)  USAGE COMP.     00002106
+090826     03 WS-MOTIVOFIM-ATSAUDAO         PIC S9(02)  USAGE COMP-3.   00002107
                                                                         00000257
       *---------------------------------------------------------------* 00000258
                                                                         00000259
@@ -293,108 +519,6 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
       *                 LAYOUT DO ARQUIVO DE PARAMETRO                * 00000272
       *---------------------------------------------------------------* 00000273
            COPY DWSD1001.                                               00000274
-      *        *****************************************                00000066
-      *        DWSDS1001- LAYOUT DO ARQUIVO DE PARAMETRO                00000067
-      *        *****************************************                00000068
-      *                                                                 00000087
-      * ATUALIZACOES DE DATAS NO ARQUIVO PELO PROGRAMA DWSD0669         00000088
-      *             QUE GERA O ARQUIVO PARAMETRO:                       00000089
-      *                                                                 00000090
-      * QUANDO OPCAO1 = 'E' TODAS AS DATAS SAO ATUALIZADAS  CONFORME    00000091
-      *                     O PARAMETRO                                 00000092
-      *                                                                 00000093
-      * QUANDO OPCAO1 = 'D' SAO ATUALIZADAS CONFORME ABAIXO :           00000094
-      *                                                                 00000095
-      * DATA DE CORTE................. NAO E ATUALIZADA                 00000096
-      * DATA INICIO DO PERIODO........ ATUALIZADA QUANDO OPCAO2 = 'I'   00000097
-      * DATA FIM DO PERIODO........... ATUALIZADA QUANDO OPCAO2 = 'I'   00000098
-      * DATA DE PROCESSAMENTO......... ATUALIZADA QUANDO OPCAO2 = 'I'   00000099
-      * DATA DO PROXIMO PROCESSAMENTO. ATUALIZADA QUANDO OPCAO2 = 'F'   00000100
-      * MES A PROCESSAR NA MENSAL..... ATUALIZADA QUANDO OPCAO2 = 'I'   00000101
-      *                                E ULTIMO PROCESSAMENTO MENSAL'   00000102
-      * PROXIMO MES DA MENSAL......... ATUALIZADA QUANDO OPCAO2 = 'F'   00000103
-      *                                E ULTIMO PROCESSAMENTO  MENSAL   00000104
-      * DATA INICIO PARA MENSAL....... ATUALIZADA QUANDO O MES A PRO-   00000105
-      *                                CESSAR NA MENSAL FOR ATUALIZA-   00000106
-      *                                DO                               00000107
-      * DATA  FIM   PARA MENSAL....... ATUALIZADA  JUNTAMENTE  COM  A   00000108
-      *                                DATA INICIO PARA MENSAL          00000109
-      *--------------------------------------------------------------   00000117
-                                                                        00000118
-       01  REGISTRO-PARAMETRO.                                          00000127
-           03 DATA-CORTE                      PIC 9(008).               00000128
-           03 FILLER      REDEFINES    DATA-CORTE.                      00000129
-              05 ANO-CORTE                    PIC 9(004).               00000130
-              05 MES-CORTE                    PIC 9(002).               00000131
-              05 DIA-CORTE                    PIC 9(002).               00000132
-           03 FILLER      REDEFINES    DATA-CORTE.                      00000133
-              05 SEC-CORTE                    PIC 9(002).               00000134
-              05 FILLER                       PIC 9(006).               00000135
-           03 DATA-INI                        PIC 9(008).               00000137
-           03 FILLER      REDEFINES    DATA-INI.                        00000138
-              05 ANO-INI                      PIC 9(004).               00000139
-              05 MES-INI                      PIC 9(002).               00000140
-              05 DIA-INI                      PIC 9(002).               00000141
-           03 FILLER      REDEFINES    DATA-INI.                        00000142
-              05 SEC-INI                      PIC 9(002).               00000143
-              05 FILLER                       PIC 9(006).               00000144
-           03 DATA-FIM                        PIC 9(008).               00000145
-           03 FILLER      REDEFINES    DATA-FIM.                        00000146
-              05 ANO-FIM                      PIC 9(004).               00000147
-              05 MES-FIM                      PIC 9(002).               00000148
-              05 DIA-FIM                      PIC 9(002).               00000149
-           03 FILLER      REDEFINES    DATA-FIM.                        00000150
-              05 SEC-FIM                      PIC 9(002).               00000151
-              05 FILLER                       PIC 9(006).               00000152
-           03 DATA-PROC                       PIC 9(008).               00000153
-           03 FILLER      REDEFINES    DATA-PROC.                       00000154
-              05 ANO-PROC                     PIC 9(004).               00000155
-              05 MES-PROC                     PIC 9(002).               00000156
-              05 DIA-PROC                     PIC 9(002).               00000157
-           03 FILLER      REDEFINES    DATA-PROC.                       00000158
-              05 SEC-PROC                     PIC 9(002).               00000159
-              05 FILLER                       PIC 9(006).               00000160
-           03 DATA-PROX                       PIC 9(008).               00000161
-           03 FILLER      REDEFINES    DATA-PROX.                       00000162
-              05 ANO-PROX                     PIC 9(004).               00000163
-              05 MES-PROX                     PIC 9(002).               00000164
-              05 DIA-PROX                     PIC 9(002).               00000165
-           03 FILLER      REDEFINES    DATA-PROX.                       00000166
-              05 SEC-PROX                     PIC 9(002).               00000167
-              05 FILLER                       PIC 9(006).               00000168
-           03 DATA-PROC-MENSAL                PIC 9(006).               00000169
-           03 FILLER      REDEFINES    DATA-PROC-MENSAL.                00000170
-              05 ANO-PROC-MENSAL              PIC 9(004).               00000171
-              05 MES-PROC-MENSAL              PIC 9(002).               00000172
-           03 FILLER      REDEFINES    DATA-PROC-MENSAL.                00000173
-              05 SEC-PROC-MENSAL              PIC 9(002).               00000174
-              05 FILLER                       PIC 9(004).               00000175
-           03 DATA-PROX-MENSAL                PIC 9(006).               00000176
-           03 FILLER      REDEFINES    DATA-PROX-MENSAL.                00000177
-              05 ANO-PROX-MENSAL              PIC 9(004).               00000178
-              05 MES-PROX-MENSAL              PIC 9(002).               00000179
-           03 FILLER      REDEFINES    DATA-PROX-MENSAL.                00000180
-              05 SEC-PROX-MENSAL              PIC 9(002).               00000181
-              05 FILLER                       PIC 9(004).               00000182
-           03 DATA-INI-PROC-MENSAL            PIC 9(008).               00000183
-           03 FILLER      REDEFINES    DATA-INI-PROC-MENSAL.            00000184
-              05 ANO-INI-PROC-MENSAL          PIC 9(004).               00000185
-              05 MES-INI-PROC-MENSAL          PIC 9(002).               00000186
-              05 DIA-INI-PROC-MENSAL          PIC 9(002).               00000187
-           03 FILLER      REDEFINES    DATA-INI-PROC-MENSAL.            00000188
-              05 SEC-INI-PROC-MENSAL          PIC 9(002).               00000189
-              05 FILLER                       PIC 9(006).               00000190
-           03 DATA-FIM-PROC-MENSAL            PIC 9(008).               00000191
-           03 FILLER      REDEFINES    DATA-FIM-PROC-MENSAL.            00000192
-              05 ANO-FIM-PROC-MENSAL          PIC 9(004).               00000193
-              05 MES-FIM-PROC-MENSAL          PIC 9(002).               00000194
-              05 DIA-FIM-PROC-MENSAL          PIC 9(002).               00000195
-           03 FILLER      REDEFINES    DATA-FIM-PROC-MENSAL.            00000196
-              05 SEC-FIM-PROC-MENSAL          PIC 9(002).               00000197
-              05 FILLER                       PIC 9(006).               00000198
-           03 ULTIMA-OPCAO1                   PIC X(001).               00000199
-           03 ULTIMA-OPCAO2                   PIC X(001).               00000200
-                                                                        00000201
                                                                         00000275
       *---------------------------------------------------------------* 00000276
       *  LAYOUT DO ARQUIVO DE SAIDA ESTIPULANTE RAMOS 875/876/878     * 00000277
@@ -451,40 +575,6 @@ DWSD0612******** Convertido de OS/VS COBOL p/ COBOL for OS/390 em 07/10/04 10:48
       *----------------------------------------------------------------*00000328
                                                                         00000329
 JAPI-U     COPY 'NCOB1410'.                                             00000330
-      ******************************************************************00000001
-      *                                                                *00000002
-      *                       N C O B 1 4 1 0                          *00000003
-      *                       ---------------                          *00000004
-      *                                                                *00000005
-      *     ======> INCLUDE PARA ROTINA DE ACESSO AO DB2 <=======      *00000006
-      *                                                                *00000007
-      *    1. NCOB1410 - MANEIRA DE USAR                               *00000008
-      *      A - NO INICIO DA PROCEDURE DIVISION, ANTES DO PRIMEIRO    *00000009
-      *          COMANDO SQL :                                         *00000010
-      *              MOVE 'XXXXXXXX' TO SQL-PLAN                       *00000011
-      *              CALL 'DSNALI' USING SQL-OPEN SQL-SSID SQL-PLAN.   *00000012
-      *          ONDE      'XXXXXXXX'  E' O NOME DO PROGRAMA.          *00000013
-      *      B - NO FINAL DO PROGRAMA, ANTES DO STOP RUN :             *00000014
-      *              CALL 'DSNALI' USING SQL-CLOSE SQL-SYNC.           *00000015
-      *      C - ANTES DE QUALQUER TERMINO ANORMAL DE PROGRAMA :       *00000016
-      *              CALL 'DSNALI' USING SQL-CLOSE SQL-ABRT.           *00000017
-      ******************************************************************00000027
-                                                                        00000028
-       01  SQL-PARAMETROS.                                              00000029
-           03  SQL-OPEN           PIC X(12)       VALUE 'OPEN'.         00000030
-           03  SQL-SSID           PIC X(04)       VALUE 'DSN'.          00000031
-           03  SQL-CLOSE          PIC X(12)       VALUE 'CLOSE'.        00000032
-           03  SQL-SYNC           PIC X(04)       VALUE 'SYNC'.         00000033
-           03  SQL-ABRT           PIC X(04)       VALUE 'ABRT'.         00000034
-           03  SQL-PLAN           PIC X(08)       VALUE ' '.            00000035
-           03  SQL-RCOD           PIC S9(9) COMP  VALUE +0.             00000036
-           03  SQL-RESON          PIC X(04)       VALUE ' '.            00000037
-           03  SQL-TRANSLATE      PIC X(12)       VALUE 'TRANSLATE'.    00000038
-           03  SQL-CONNECT        PIC X(12)       VALUE 'CONNECT'.      00000039
-           03  SQL-DISCONNECT     PIC X(12)       VALUE 'DISCONNECT'.   00000040
-           03  SQL-TECB-DB2       PIC S9(9) COMP  VALUE +0.             00000041
-           03  SQL-SECB-DB2       PIC S9(9) COMP  VALUE +0.             00000042
-           03  SQL-RIBT-DB2       PIC S9(9) COMP  VALUE +0.             00000043
                                                                         00000044
                                                                         00000331
       *----------------------------------------------------------------*00000332
@@ -834,6 +924,15 @@ ALPO  * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 86      *
       *    DECLARACAO DE CURSOR   -  ATSAUDAO.SSCESTIPULANTE           *00000357
       *----------------------------------------------------------------*00000358
                                                                         00000359
+090826*----------------------------------------------------------------*00002108
+090826*  A PARTIR DA GD 02040 (09/08/2026) O FILTRO DE RAMOS (RMO) E   *00002109
+090826*  APLICADO EM COBOL, CONTRA A TABELA RAMO-SEL DO PARAMETRO      *00002110
+090826*  (COPY DWSD1001), EM 325-VERIFICA-RAMO-SEL - O SQL ESTATICO    *00002111
+090826*  NAO ACEITA UMA LISTA DE HOST-VARIABLES NO IN(), POR ISSO A    *00002112
+090826*  CLAUSULA WHERE POR RMO FOI RETIRADA DAQUI.                    *00002113
+090826*  ORDER BY CIA/APOLICE ACRESCENTADO P/ GARANTIR A SEQUENCIA QUE *00002114
+090826*  O RESTART POR CHECKPOINT (326-VERIFICA-CHECKPOINT-SKIP) EXIGE *00002115
+090826*----------------------------------------------------------------*00002116
            EXEC SQL DECLARE CURSOR-ATETP CURSOR FOR                     00000360
                                                                         00000361
               SELECT ETP_CIA,                                           00000362
@@ -845,11 +944,20 @@ ALPO  * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 86      *
                      ETP_AMD_INICIO,                                    00000368
                      ETP_AMD_CANCEL,                                    00000369
                      ETP_DT_INI,                                        00000370
-30468                COPER_PLANO_SAUDE                                  00000370
+30468                COPER_PLANO_SAUDE,                                 00000370
+090826               ETP_CD_MOTIVOFIM,                                  00002117
+090826               ETP_ENDERECO,                                      00002118
+090826               ETP_CEP,                                           00002119
+090826               ETP_CIDADE,                                        00002120
+090826               ETP_UF,                                            00002121
+090826               CDDD_ESTTE,                                        00002122
+090826               CFONE_ESTTE,                                       00002123
+090826               REMAIL_ESTTE                                       00002124
                                                                         00000371
                FROM  ATSAUDAO.SSCESTIPULANTE                            00000372
                                                                         00000373
-              WHERE (ETP_RMO       IN (875, 876, 878))                  00000374
+090826         ORDER BY ETP_CIA, ETP_APOLICE                            00002125
+                                                                        00000375
            END-EXEC.                                                    00000376
 JAPI-I*                                                                 00000377
 JAPI-I 01  CB-CURRENT-DATE.                                             00000378
@@ -879,6 +987,18 @@ JAPI-I     03  FILLER          PIC X(2).                                00000392
            03 DIRETORIO-PRODUCAO          PIC X(09).                    00000402
            03 FILLER                      PIC X(01).                    00000403
            03 DIRETORIO-DESENVOLVIMENTO   PIC X(09).                    00000404
+090826     03 FILLER                      PIC X(01).                    00002126
+090826     03 TP-TRANSFERENCIA            PIC X(01).                    00002127
+090826     03 FILLER                      PIC X(01).                    00002128
+090826     03 CREDENCIAL-SFTP             PIC X(08).                    00002129
+090826     03 FILLER                      PIC X(01).                    00002130
+090826     03 TP-HISTORIZACAO             PIC X(01).                    00002131
+090826     03 FILLER                      PIC X(01).                    00002132
+090826     03 TP-REPROCESSAMENTO          PIC X(01).                    00002133
+090826     03 FILLER                      PIC X(01).                    00002134
+090826     03 DATA-INI-REPROC             PIC 9(08).                    00002135
+090826     03 FILLER                      PIC X(01).                    00002136
+090826     03 DATA-FIM-REPROC             PIC 9(08).                    00002137
                                                                         00000405
       *-----------------------------------*                             00000406
        PROCEDURE DIVISION USING PARAMETRO.                              00000407
@@ -923,12 +1043,56 @@ JAPI-I     CALL 'DSNALI' USING SQL-OPEN SQL-SSID SQL-PLAN.              00000444
            OPEN INPUT  ARQPARM                                          00000446
            OPEN OUTPUT DIMESTIP.                                        00000447
                                                                         00000448
+090826     OPEN OUTPUT ARQREJ                                           00002138
+090826                 ARQCTO                                           00002139
+090826                 ARQEXCDESC.                                      00002140
+090826                                                                  00002141
+090826     MOVE WS-DATA-CORRENTE TO WS-AUD-DATA-INICIO-JOB.             00002142
+090826     MOVE WS-HORA-CORRENTE TO WS-AUD-HORA-INICIO-JOB.             00002143
+090826                                                                  00002144
+090826     PERFORM 306-LE-CHECKPOINT-ANTERIOR THRU 306-FIM.             00002145
+090826                                                                  00002146
            PERFORM 101-GERA-HEADER-ETP                                  00000449
               THRU 101-FIM.                                             00000450
                                                                         00000451
        100-FIM.    EXIT.                                                00000452
                                                                         00000453
+      *----------------------------*
+090826 306-LE-CHECKPOINT-ANTERIOR.                                      00002147
+      *----------------------------*
+
+090826     OPEN INPUT ARQCKPT.                                          00002148
+090826                                                                  00002149
+090826     IF WS-FS-ARQCKPT EQUAL '00'                                  00002150
+090826        PERFORM 306A-LE-PROX-CHECKPOINT THRU 306A-FIM             00002151
+090826           UNTIL WS-FS-ARQCKPT NOT EQUAL '00'                     00002152
+090826     END-IF.                                                      00002153
+090826                                                                  00002154
+090826     CLOSE ARQCKPT.                                               00002155
+090826                                                                  00002156
+090826     IF WS-CKPT-CIA-REST NOT EQUAL ZEROS OR                       00002157
+090826        WS-CKPT-APOLICE-REST NOT EQUAL ZEROS                      00002158
+090826        MOVE 'S'   TO WS-SW-RESTART                               00002159
+090826        MOVE 'SIM' TO WS-SW-SKIP-REGISTRO                         00002160
+090826     END-IF.                                                      00002161
+090826                                                                  00002162
+090826     OPEN OUTPUT ARQCKPT.                                         00002163
+090826                                                                  00002164
+090826 306-FIM. EXIT.                                                   00002165
                                                                         00000454
+      *----------------------------*
+090826 306A-LE-PROX-CHECKPOINT.                                         00002166
+      *----------------------------*
+
+090826     READ ARQCKPT.                                                00002167
+090826                                                                  00002168
+090826     IF WS-FS-ARQCKPT EQUAL '00'                                  00002169
+090826        MOVE CKPT-CIA      TO WS-CKPT-CIA-REST                    00002170
+090826        MOVE CKPT-APOLICE  TO WS-CKPT-APOLICE-REST                00002171
+090826     END-IF.                                                      00002172
+090826                                                                  00002173
+090826 306A-FIM. EXIT.                                                  00002174
+
       *-----------------------*                                         00000455
        101-GERA-HEADER-ETP.                                             00000456
       *-----------------------*                                         00000457
@@ -962,19 +1126,78 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                  DISPLAY ' '                                            00000485
                  CALL  NCOB1660  USING WS-ABEND                         00000486
               END-IF                                                    00000487
+090826     ELSE                                                         00002175
+090826        IF PERIODICIDADE = 'M'                                    00002176
+090826           IF DATA-PROC-MENSAL NOT EQUAL DATA-PROX-MENSAL         00002177
+090826              DISPLAY ' '                                         00002178
+090826              DISPLAY 'DWSD0612 - PARAMETRO INVALIDO '            00002179
+090826              DISPLAY 'MES DO PROCESSAMENTO... ' DATA-PROC-MENSAL 00002180
+090826              DISPLAY 'MES DO PROXIMO ........ ' DATA-PROX-MENSAL 00002181
+090826              DISPLAY ' '                                         00002182
+090826              CALL  NCOB1660  USING WS-ABEND                      00002183
+090826           END-IF                                                 00002184
            ELSE                                                         00000488
               DISPLAY ' '                                               00000489
               DISPLAY 'DWSD0612-PERIODICIDADE INVALIDA=' PERIODICIDADE  00000490
               DISPLAY ' '                                               00000491
               CALL  NCOB1660  USING WS-ABEND                            00000492
+090826        END-IF                                                    00002185
            END-IF.                                                      00000493
                                                                         00000494
            DISPLAY ' '.                                                 00000495
            DISPLAY 'DWSD0612 - REGISTRO PARAMETRO : '.                  00000496
            DISPLAY  REGISTRO-PARAMETRO.                                 00000497
                                                                         00000498
-           MOVE DATA-CORTE       TO DATA-INI-SEL.                       00000499
-           MOVE DATA-FIM         TO DATA-FIM-SEL.                       00000500
+090826     IF PERIODICIDADE = 'M'                                       00002186
+090826        MOVE DATA-INI-PROC-MENSAL  TO DATA-INI-SEL                00002187
+090826        MOVE DATA-FIM-PROC-MENSAL  TO DATA-FIM-SEL                00002188
+090826        MOVE DATA-INI-PROC-MENSAL  TO DATA-INI                    00002189
+090826        MOVE DATA-FIM-PROC-MENSAL  TO DATA-FIM                    00002190
+090826     ELSE                                                         00002191
+090826        MOVE DATA-CORTE       TO DATA-INI-SEL                     00002192
+090826        MOVE DATA-FIM         TO DATA-FIM-SEL                     00002193
+090826     END-IF.                                                      00002194
+090826                                                                  00002195
+090826     IF TP-REPROCESSAMENTO EQUAL 'S'                              00002196
+090826        MOVE DATA-INI-REPROC       TO DATA-INI-SEL                00002197
+090826        MOVE DATA-FIM-REPROC       TO DATA-FIM-SEL                00002198
+090826        MOVE DATA-INI-REPROC       TO DATA-INI                    00002199
+090826        MOVE DATA-FIM-REPROC       TO DATA-FIM                    00002200
+090826     END-IF.                                                      00002201
+090826                                                                  00002202
+090826*  UM RUN DE REPROCESSAMENTO AD-HOC TRABALHA UMA JANELA DE DATAS  00002556
+090826*  DIFERENTE DA DO PROCESSAMENTO PERIODICO, ENTAO NAO PODE        00002557
+090826*  HONRAR UM CHECKPOINT DEIXADO POR UM RUN PERIODICO INTERROM-    00002558
+090826*  PIDO (NEM O CONTRARIO) - 306-LE-CHECKPOINT-ANTERIOR JA RODOU   00002559
+090826*  EM 100-INICIALIZACAO, ANTES DE SABER SE ESTE E UM RUN AD-HOC,  00002560
+090826*  ENTAO O RESTART QUE ELE TENHA ARMADO E DESFEITO AQUI.          00002561
+090826     IF TP-REPROCESSAMENTO EQUAL 'S'                              00002562
+090826        MOVE 'N'   TO WS-SW-RESTART                               00002563
+090826        MOVE 'NAO' TO WS-SW-SKIP-REGISTRO                         00002564
+090826     END-IF.                                                      00002565
+090826                                                                  00002566
+090826     MOVE TP-HISTORIZACAO  TO WS-SW-HISTORIZACAO.                 00002203
+090826                                                                  00002204
+090826     IF QTDE-RAMO-SEL EQUAL 0                                     00002205
+090826        DISPLAY ' '                                               00002206
+090826        DISPLAY 'DWSD0612 - ARQPARM SEM RAMO-SEL - ASSUMINDO'     00002207
+090826        DISPLAY '           LISTA ANTERIOR (875/876/878)    '     00002208
+090826        DISPLAY ' '                                               00002209
+090826        MOVE 3         TO QTDE-RAMO-SEL                           00002210
+090826        MOVE 875       TO RAMO-SEL (1)                            00002211
+090826        MOVE 876       TO RAMO-SEL (2)                            00002212
+090826        MOVE 878       TO RAMO-SEL (3)                            00002213
+090826     END-IF.                                                      00002214
+090826                                                                  00002215
+090826     IF QTDE-RAMO-SEL > 10                                        00002532
+090826        DISPLAY ' '                                               00002533
+090826        DISPLAY 'DWSD0612 - PARAMETRO INVALIDO '                  00002534
+090826        DISPLAY 'QTDE-RAMO-SEL MAIOR QUE O LIMITE'                00002535
+090826        DISPLAY 'QTDE-RAMO-SEL.......... ' QTDE-RAMO-SEL          00002536
+090826        DISPLAY ' '                                               00002537
+090826        CALL  NCOB1660  USING WS-ABEND                            00002538
+090826     END-IF.                                                      00002539
+090826                                                                  00002540
                                                                         00000501
            CLOSE ARQPARM.                                               00000502
                                                                         00000503
@@ -990,7 +1213,11 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000513
            MOVE  DATA-INI  TO   LN-DATA.                                00000514
                                                                         00000515
-           PERFORM 102-GRAVA-FTP-ESTIP.                                 00000516
+090826     IF TP-TRANSFERENCIA EQUAL 'S'                                00002216
+090826        PERFORM 103-GRAVA-SFTP-ESTIP                              00002217
+090826     ELSE                                                         00002218
+090826        PERFORM 102-GRAVA-FTP-ESTIP                               00002219
+090826     END-IF.                                                      00002220
                                                                         00000517
            MOVE 'DWSD0612'     TO  NOME-PGM-H-ETP.                      00000518
            MOVE  DATA-INI      TO  DATA-INI-H-ETP                       00000519
@@ -1025,6 +1252,31 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000548
            CLOSE ARQFTP.                                                00000549
                                                                         00000550
+      *----------------------------*
+090826 103-GRAVA-SFTP-ESTIP.                                            00002221
+      *----------------------------*
+
+090826*  O LOGIN (CREDENCIAL-SFTP) NAO E GRAVADO NO SCRIPT - O CLIENTE  00002541
+090826*  SFTP RECEBE USUARIO/HOST NA LINHA DE INVOCACAO (JCL), NAO EM   00002542
+090826*  UM COMANDO DENTRO DO BATCH FILE (DIFERENTE DO FTP ANONIMO).    00002543
+090826     MOVE DIRETORIO         TO SFTP-DIRETORIO.                    00002223
+090826     MOVE LN-DATA           TO SFTP-LN-DATA.                      00002224
+090826                                                                  00002225
+090826     DISPLAY ' '                                                  00002226
+090826     DISPLAY 'ARQ SFTP ESTIP  '.                                  00002227
+090826     WRITE FTP-REGISTRO  FROM LN-SFTP-02.                         00002230
+090826     DISPLAY LN-SFTP-02.                                          00002231
+090826     WRITE FTP-REGISTRO  FROM LN-SFTP-02A.                        00002232
+090826     DISPLAY LN-SFTP-02A.                                         00002233
+090826     WRITE FTP-REGISTRO  FROM LN-SFTP-03.                         00002234
+090826     DISPLAY LN-SFTP-03.                                          00002235
+090826     WRITE FTP-REGISTRO  FROM LN-SFTP-04.                         00002236
+090826     DISPLAY LN-SFTP-04.                                          00002237
+090826     WRITE FTP-REGISTRO  FROM LN-SFTP-05.                         00002238
+090826     DISPLAY LN-SFTP-05.                                          00002239
+090826                                                                  00002240
+090826     CLOSE ARQFTP.                                                00002241
+090826                                                                  00002242
                                                                         00000551
                                                                         00000552
       *------------------*                                              00000553
@@ -1110,7 +1362,15 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                     :DCLSSCESTIPULANTE.ETP-AMD-INICIO,                  00000631
                     :DCLSSCESTIPULANTE.ETP-AMD-CANCEL,                  00000632
                     :DCLSSCESTIPULANTE.ETP-DT-INI,                      00000633
-                    :DCLSSCESTIPULANTE.COPER-PLANO-SAUDE                00000633
+                    :DCLSSCESTIPULANTE.COPER-PLANO-SAUDE,               00000633
+090826              :DCLSSCESTIPULANTE.ETP-CD-MOTIVOFIM,                00002243
+090826              :DCLSSCESTIPULANTE.ETP-ENDERECO,                    00002244
+090826              :DCLSSCESTIPULANTE.ETP-CEP,                         00002245
+090826              :DCLSSCESTIPULANTE.ETP-CIDADE,                      00002246
+090826              :DCLSSCESTIPULANTE.ETP-UF,                          00002247
+090826              :DCLSSCESTIPULANTE.CDDD-ESTTE,                      00002248
+090826              :DCLSSCESTIPULANTE.CFONE-ESTTE,                     00002249
+090826              :DCLSSCESTIPULANTE.REMAIL-ESTTE                     00002250
                                                                         00000634
            END-EXEC.                                                    00000635
                                                                         00000636
@@ -1161,6 +1421,38 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
            MOVE ETP-AMD-INICIO  OF DCLSSCESTIPULANTE TO                 00000681
                 WS-AMD-INICIO-ATSAUDAO.                                 00000682
                                                                         00000683
+090826     MOVE ETP-CD-MOTIVOFIM OF DCLSSCESTIPULANTE TO                00002251
+090826          WS-MOTIVOFIM-ATSAUDAO.                                  00002252
+090826                                                                  00002253
+090826     MOVE ETP-ENDERECO    OF DCLSSCESTIPULANTE TO                 00002254
+090826          WS-ENDERECO-ATSAUDAO.                                   00002255
+090826                                                                  00002256
+090826     MOVE ETP-CEP         OF DCLSSCESTIPULANTE TO                 00002257
+090826          WS-CEP-ATSAUDAO.                                        00002258
+090826                                                                  00002259
+090826     MOVE ETP-CIDADE      OF DCLSSCESTIPULANTE TO                 00002260
+090826          WS-CIDADE-ATSAUDAO.                                     00002261
+090826                                                                  00002262
+090826     MOVE ETP-UF          OF DCLSSCESTIPULANTE TO                 00002263
+090826          WS-UF-ATSAUDAO.                                         00002264
+090826                                                                  00002265
+090826     MOVE CDDD-ESTTE      OF DCLSSCESTIPULANTE TO                 00002266
+090826          WS-DDD-ATSAUDAO.                                        00002267
+090826                                                                  00002268
+090826     MOVE CFONE-ESTTE     OF DCLSSCESTIPULANTE TO                 00002269
+090826          WS-FONE-ATSAUDAO.                                       00002270
+090826                                                                  00002271
+090826     MOVE SPACES          TO WS-EMAIL-ATSAUDAO.                   00002272
+090826     MOVE REMAIL-ESTTE-LEN OF DCLSSCESTIPULANTE TO                00002273
+090826          WS-LEN-EMAIL-ATSAUDAO.                                  00002274
+090826     IF WS-LEN-EMAIL-ATSAUDAO > 60                                00002275
+090826        MOVE 60 TO WS-LEN-EMAIL-ATSAUDAO                          00002276
+090826     END-IF.                                                      00002277
+090826     IF WS-LEN-EMAIL-ATSAUDAO > 0                                 00002278
+090826        MOVE REMAIL-ESTTE-TEXT OF DCLSSCESTIPULANTE               00002279
+090826              (1:WS-LEN-EMAIL-ATSAUDAO) TO WS-EMAIL-ATSAUDAO      00002280
+090826     END-IF.                                                      00002281
+090826                                                                  00002282
        320A-FIM.   EXIT.                                                00000684
                                                                         00000685
       *----------------------------*                                    00000686
@@ -1169,9 +1461,26 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000689
            MOVE ZEROS TO DESC-DT-INI.                                   00000690
                                                                         00000691
+090826     MOVE 'NAO'        TO WS-RAMO-OK.                             00002283
+090826     PERFORM 325-VERIFICA-RAMO-SEL THRU 325-FIM                   00002284
+090826        VARYING WS-IDX-RAMO FROM 1 BY 1                           00002285
+090826          UNTIL WS-IDX-RAMO > QTDE-RAMO-SEL                       00002286
+090826             OR WS-RAMO-OK EQUAL 'SIM'.                           00002287
+090826                                                                  00002288
+090826     IF WS-RAMO-OK NOT EQUAL 'SIM'                                00002289
+090826        PERFORM 320-LE-CURSOR-ATSAUDAO THRU 320-FIM               00002290
+090826     ELSE                                                         00002291
+090826        IF WS-SW-RESTART EQUAL 'S'                                00002292
+090826           PERFORM 326-VERIFICA-CHECKPOINT-SKIP THRU 326-FIM      00002293
+090826        END-IF                                                    00002294
+090826        IF WS-SW-RESTART EQUAL 'S' AND                            00002295
+090826           WS-SW-SKIP-REGISTRO EQUAL 'SIM'                        00002296
+090826           PERFORM 320-LE-CURSOR-ATSAUDAO THRU 320-FIM            00002297
+090826        ELSE                                                      00002298
            IF ETP-AMD-CANCEL NOT EQUAL ZEROS                            00000692
               PERFORM 330A-ACESSA-DESC                                  00000693
-                 THRU 330A-FIM.                                         00000694
+                 THRU 330A-FIM                                          00000694
+090826        END-IF                                                    00002299
                                                                         00000695
            IF (ETP-AMD-CANCEL  = 0                      OR              00000696
                ETP-AMD-CANCEL NOT LESS    DATA-INI-SEL) AND             00000697
@@ -1187,10 +1496,43 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                      THRU 330B-FIM                                      00000707
               ELSE                                                      00000708
                  PERFORM 320-LE-CURSOR-ATSAUDAO                         00000709
-                    THRU 320-FIM.                                       00000710
+                    THRU 320-FIM                                        00000710
+090826           END-IF                                                 00002300
+090826        END-IF                                                    00002301
+090826     END-IF                                                       00002302
+090826     END-IF.                                                      00002303
                                                                         00000711
        330-FIM. EXIT.                                                   00000712
                                                                         00000713
+      *----------------------------*
+090826 325-VERIFICA-RAMO-SEL.                                           00002304
+      *----------------------------*
+                                                                        00000713
+090826     IF WS-RMO-ATSAUDAO EQUAL RAMO-SEL (WS-IDX-RAMO)              00002305
+090826        MOVE 'SIM' TO WS-RAMO-OK.                                 00002306
+090826                                                                  00002307
+090826 325-FIM. EXIT.                                                   00002308
+                                                                        00000713
+      *----------------------------*
+090826 326-VERIFICA-CHECKPOINT-SKIP.                                    00002309
+      *----------------------------*
+                                                                        00000713
+090826     MOVE 'SIM' TO WS-SW-SKIP-REGISTRO.                           00002310
+090826                                                                  00002311
+090826     IF WS-CIA-ATSAUDAO > WS-CKPT-CIA-REST                        00002312
+090826        MOVE 'NAO' TO WS-SW-SKIP-REGISTRO                         00002313
+090826     ELSE                                                         00002314
+090826        IF WS-CIA-ATSAUDAO EQUAL WS-CKPT-CIA-REST AND             00002315
+090826           WS-APOLICE-ATSAUDAO > WS-CKPT-APOLICE-REST             00002316
+090826           MOVE 'NAO' TO WS-SW-SKIP-REGISTRO                      00002317
+090826        END-IF                                                    00002318
+090826     END-IF.                                                      00002319
+090826                                                                  00002320
+090826     IF WS-SW-SKIP-REGISTRO EQUAL 'NAO'                           00002321
+090826        MOVE 'N' TO WS-SW-RESTART.                                00002322
+090826                                                                  00002323
+090826 326-FIM. EXIT.                                                   00002324
+                                                                        00000713
       *--------------------------*                                      00000714
        330A-ACESSA-DESC.                                                00000715
       *--------------------------*                                      00000716
@@ -1236,6 +1578,7 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000745
            IF SQLCODE EQUAL 100                                         00000746
               MOVE ZEROS  TO  DESC-DT-INI                               00000747
+090826        PERFORM 330D-GRAVA-EXC-DESC THRU 330D-FIM                 00002325
            ELSE                                                         00000748
               IF SQLCODE EQUAL 0                                        00000749
                  NEXT SENTENCE                                          00000750
@@ -1258,8 +1601,20 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000767
        330A-FIM. EXIT.                                                  00000768
                                                                         00000769
-      *----------------------------*                                    00000770
-       330B-TRATA-ATSAUDAO.                                             00000771
+      *----------------------------*
+090826 330D-GRAVA-EXC-DESC.                                             00002326
+      *----------------------------*
+
+090826     MOVE ETP-CIA      OF DCLSSCESTIPULANTE  TO CIA-EXC-DESC.     00002327
+090826     MOVE ETP-APOLICE  OF DCLSSCESTIPULANTE  TO APOLICE-EXC-DESC. 00002328
+090826     MOVE ETP-AMD-CANCEL TO AMD-CANCEL-EXC-DESC.                  00002329
+090826                                                                  00002330
+090826     WRITE REG-EXC-DESC.                                          00002331
+090826                                                                  00002332
+090826 330D-FIM. EXIT.                                                  00002333
+                                                                        00000770
+      *----------------------------*                                    00000771
+       330B-TRATA-ATSAUDAO.                                             00000772
       *----------------------------*                                    00000772
                                                                         00000773
            PERFORM 331-GRAVA-SORT-ATSAUDAO                              00000774
@@ -1314,11 +1669,41 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
            MOVE  WS-RSOCIAL-ATSAUDAO     TO NOME-ESTIP-SORT.            00000795
            MOVE  WS-CODIGO-ATIV-ATSAUDAO TO COD-ATIV-SORT.              00000796
                                                                         00000797
+090826     MOVE  WS-MOTIVOFIM-ATSAUDAO   TO MOTIVO-FIM-SORT.            00002334
+090826     MOVE  WS-ENDERECO-ATSAUDAO    TO ENDERECO-SORT.              00002335
+090826     MOVE  WS-CEP-ATSAUDAO         TO CEP-SORT.                   00002336
+090826     MOVE  WS-CIDADE-ATSAUDAO      TO CIDADE-SORT.                00002337
+090826     MOVE  WS-UF-ATSAUDAO          TO UF-SORT.                    00002338
+090826     MOVE  WS-DDD-ATSAUDAO         TO DDD-SORT.                   00002339
+090826     MOVE  WS-FONE-ATSAUDAO        TO FONE-SORT.                  00002340
+090826     MOVE  WS-EMAIL-ATSAUDAO       TO EMAIL-SORT.                 00002341
+090826                                                                  00002342
            RELEASE REG-ARQSORT.                                         00000798
            ADD   1                       TO WS-GRAVADOS-SORT.           00000799
                                                                         00000800
+090826     DIVIDE WS-GRAVADOS-SORT BY WS-CKPT-INTERVALO                 00002343
+090826        GIVING   WS-CKPT-QUOC                                     00002344
+090826        REMAINDER WS-CKPT-RESTO.                                  00002345
+090826                                                                  00002346
+090826     IF WS-CKPT-RESTO EQUAL ZEROS                                 00002347
+090826        PERFORM 305-GRAVA-CHECKPOINT THRU 305-FIM                 00002348
+090826     END-IF.                                                      00002349
+090826                                                                  00002350
        331-FIM. EXIT.                                                   00000801
                                                                         00000802
+      *----------------------------*
+090826 305-GRAVA-CHECKPOINT.                                            00002351
+      *----------------------------*
+
+090826     MOVE WS-CIA-ATSAUDAO      TO CKPT-CIA.                       00002352
+090826     MOVE WS-APOLICE-ATSAUDAO  TO CKPT-APOLICE.                   00002353
+090826     MOVE WS-DATA-CORRENTE     TO CKPT-DATA-GRAVACAO.             00002354
+090826     MOVE WS-HORA-CORRENTE     TO CKPT-HORA-GRAVACAO.             00002355
+090826                                                                  00002356
+090826     WRITE REG-CHECKPOINT.                                        00002357
+090826                                                                  00002358
+090826 305-FIM. EXIT.                                                   00002359
+
                                                                         00000803
       *----------------------------*                                    00000804
        400-PROCESSA-SORT.                                               00000805
@@ -1342,6 +1727,21 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                  THRU 425-FIM                                           00000823
                 UNTIL NUM-CGC-SORT NOT EQUAL WS-CGC-ANT.                00000824
                                                                         00000832
+090826     IF WS-SW-HISTORIZACAO EQUAL 'S'                              00002360
+090826        MOVE NUM-CGC-SORT  TO WS-CGC-ANT                          00002361
+090826        MOVE 'NAO'         TO WS-VH-TEM-ATIVO                     00002362
+090826        MOVE ZEROS         TO WS-VH-DATA-INIC                     00002363
+090826        PERFORM 427-TRATA-REGISTRO-HIST THRU 427-FIM              00002364
+090826           UNTIL WS-FIM-SORT EQUAL 'SIM'                          00002365
+090826              OR NUM-CGC-SORT NOT EQUAL WS-CGC-ANT                00002366
+090826        MOVE WS-VH-COD-CIA    TO WS-COD-CIA-ANT                   00002367
+090826        MOVE WS-VH-COD-APOL   TO WS-COD-APOL-ANT                  00002368
+090826        MOVE WS-VH-NOME-ESTIP TO WS-NOME-ESTIP-ANT                00002369
+090826        MOVE WS-VH-COD-ATIV   TO WS-COD-ATIV-ANT                  00002370
+090826        MOVE WS-VH-CGC        TO WS-CGC-ANT                       00002371
+090826        MOVE WS-VH-DV-CGC     TO WS-DV-CGC-ANT                    00002372
+090826        PERFORM 430-GRAVA-ESTIPULANTE THRU 430-FIM                00002373
+090826     ELSE                                                         00002374
 190216     MOVE COD-CIA-SORT     TO WS-COD-CIA-ANT                      00000826
 190216     MOVE COD-APOLICE-SORT TO WS-COD-APOL-ANT                     00000827
 190216     MOVE DATA-INIC-SORT   TO WS-DATA-INIC-ANT                    00000828
@@ -1349,10 +1749,20 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
 190216     MOVE NOME-ESTIP-SORT  TO WS-NOME-ESTIP-ANT                   00000830
 190216     MOVE COD-ATIV-SORT    TO WS-COD-ATIV-ANT                     00000831
 190216     MOVE NUM-CGC-SORT     TO WS-CGC-ANT                          00000832
+090826     MOVE DATA-CANCEL-SORT TO WS-DATA-CANCEL-ANT                  00002375
+090826     MOVE MOTIVO-FIM-SORT  TO WS-MOTIVO-FIM-ANT                   00002376
+090826     MOVE ENDERECO-SORT    TO WS-ENDERECO-ANT                     00002377
+090826     MOVE CEP-SORT         TO WS-CEP-ANT                          00002378
+090826     MOVE CIDADE-SORT      TO WS-CIDADE-ANT                       00002379
+090826     MOVE UF-SORT          TO WS-UF-ANT                           00002380
+090826     MOVE DDD-SORT         TO WS-DDD-ANT                          00002381
+090826     MOVE FONE-SORT        TO WS-FONE-ANT                         00002382
+090826     MOVE EMAIL-SORT       TO WS-EMAIL-ANT                        00002383
                                                                         00000825
 190216     IF DATA-CANCEL-SORT = 0
 190216        PERFORM 430-GRAVA-ESTIPULANTE                             00000839
 190216           THRU 430-FIM                                           00000840
+090826        PERFORM 432-GRAVA-ESTIP-CTO THRU 432-FIM                  00002384
 190216        PERFORM 440-LE-ARQSORT THRU 440-FIM                       00000870
 190216          UNTIL WS-FIM-SORT      EQUAL 'SIM'
 190216             OR NUM-CGC-SORT NOT EQUAL WS-CGC-ANT
@@ -1363,10 +1773,74 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
 190216             OR NUM-CGC-SORT NOT EQUAL WS-CGC-ANT                 00000837
 190216        PERFORM 430-GRAVA-ESTIPULANTE                             00000839
 190216           THRU 430-FIM                                           00000840
-190216     END-IF.                                                      00000838
+090826        PERFORM 432-GRAVA-ESTIP-CTO THRU 432-FIM                  00002385
+190216     END-IF
+090826     END-IF.                                                      00002386
                                                                         00000841
        410-FIM. EXIT.                                                   00000842
                                                                         00000843
+      *----------------------------*
+090826 427-TRATA-REGISTRO-HIST.                                         00002387
+      *----------------------------*
+
+090826     MOVE COD-CIA-SORT     TO WS-COD-CIA-ANT.                     00002388
+090826     MOVE COD-APOLICE-SORT TO WS-COD-APOL-ANT.                    00002389
+090826     MOVE DATA-INIC-SORT   TO WS-DATA-INIC-ANT.                   00002390
+090826     MOVE NUM-DV-CGC-SORT  TO WS-DV-CGC-ANT.                      00002391
+090826     MOVE NOME-ESTIP-SORT  TO WS-NOME-ESTIP-ANT.                  00002392
+090826     MOVE COD-ATIV-SORT    TO WS-COD-ATIV-ANT.                    00002393
+090826     MOVE NUM-CGC-SORT     TO WS-CGC-ANT.                         00002394
+090826     MOVE DATA-CANCEL-SORT TO WS-DATA-CANCEL-ANT.                 00002395
+090826     MOVE MOTIVO-FIM-SORT  TO WS-MOTIVO-FIM-ANT.                  00002396
+090826     MOVE ENDERECO-SORT    TO WS-ENDERECO-ANT.                    00002397
+090826     MOVE CEP-SORT         TO WS-CEP-ANT.                         00002398
+090826     MOVE CIDADE-SORT      TO WS-CIDADE-ANT.                      00002399
+090826     MOVE UF-SORT          TO WS-UF-ANT.                          00002400
+090826     MOVE DDD-SORT         TO WS-DDD-ANT.                         00002401
+090826     MOVE FONE-SORT        TO WS-FONE-ANT.                        00002402
+090826     MOVE EMAIL-SORT       TO WS-EMAIL-ANT.                       00002403
+090826                                                                  00002404
+090826     PERFORM 432-GRAVA-ESTIP-CTO THRU 432-FIM.                    00002405
+090826                                                                  00002406
+090826     PERFORM 428-AVALIA-VENCEDOR-HIST THRU 428-FIM.               00002407
+090826                                                                  00002408
+090826     PERFORM 440-LE-ARQSORT THRU 440-FIM.                         00002409
+090826                                                                  00002410
+090826 427-FIM. EXIT.                                                   00002411
+
+      *----------------------------*
+090826 428-AVALIA-VENCEDOR-HIST.                                        00002412
+      *----------------------------*
+
+090826     IF DATA-CANCEL-SORT EQUAL 0                                  00002413
+090826        IF WS-VH-TEM-ATIVO NOT EQUAL 'SIM'                        00002414
+090826           OR DATA-INIC-SORT > WS-VH-DATA-INIC                    00002415
+090826           PERFORM 429-GRAVA-VENCEDOR-HIST THRU 429-FIM           00002416
+090826           MOVE 'SIM' TO WS-VH-TEM-ATIVO                          00002417
+090826        END-IF                                                    00002418
+090826     ELSE                                                         00002419
+090826        IF WS-VH-TEM-ATIVO NOT EQUAL 'SIM'                        00002420
+090826           AND DATA-INIC-SORT > WS-VH-DATA-INIC                   00002421
+090826           PERFORM 429-GRAVA-VENCEDOR-HIST THRU 429-FIM           00002422
+090826        END-IF                                                    00002423
+090826     END-IF.                                                      00002424
+
+090826 428-FIM. EXIT.                                                   00002425
+
+      *----------------------------*
+090826 429-GRAVA-VENCEDOR-HIST.                                         00002426
+      *----------------------------*
+
+090826     MOVE DATA-INIC-SORT      TO WS-VH-DATA-INIC.                 00002427
+090826     MOVE WS-COD-CIA-ANT      TO WS-VH-COD-CIA.                   00002428
+090826     MOVE WS-COD-APOL-ANT     TO WS-VH-COD-APOL.                  00002429
+090826     MOVE WS-NOME-ESTIP-ANT   TO WS-VH-NOME-ESTIP.                00002430
+090826     MOVE WS-COD-ATIV-ANT     TO WS-VH-COD-ATIV.                  00002431
+090826     MOVE WS-CGC-ANT          TO WS-VH-CGC.                       00002432
+090826     MOVE WS-DV-CGC-ANT       TO WS-VH-DV-CGC.                    00002433
+
+090826 429-FIM. EXIT.                                                   00002434
+
       *----------------------------*                                    00000844
        420-TRATA-ESTIPULANTE-IGUAL.                                     00000845
       *----------------------------*                                    00000846
@@ -1379,6 +1853,15 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
 190216        MOVE NOME-ESTIP-SORT  TO WS-NOME-ESTIP-ANT                00000830
 190216        MOVE COD-ATIV-SORT    TO WS-COD-ATIV-ANT                  00000831
 190216        MOVE NUM-CGC-SORT     TO WS-CGC-ANT                       00000832
+090826        MOVE DATA-CANCEL-SORT TO WS-DATA-CANCEL-ANT               00002435
+090826        MOVE MOTIVO-FIM-SORT  TO WS-MOTIVO-FIM-ANT                00002436
+090826        MOVE ENDERECO-SORT    TO WS-ENDERECO-ANT                  00002437
+090826        MOVE CEP-SORT         TO WS-CEP-ANT                       00002438
+090826        MOVE CIDADE-SORT      TO WS-CIDADE-ANT                    00002439
+090826        MOVE UF-SORT          TO WS-UF-ANT                        00002440
+090826        MOVE DDD-SORT         TO WS-DDD-ANT                       00002441
+090826        MOVE FONE-SORT        TO WS-FONE-ANT                      00002442
+090826        MOVE EMAIL-SORT       TO WS-EMAIL-ANT                     00002443
 190216     END-IF.
                                                                         00000833
            PERFORM 440-LE-ARQSORT                                       00000848
@@ -1400,14 +1883,28 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
            MOVE COD-ATIV-SORT    TO WS-COD-ATIV-ANT.                    00000864
            MOVE NUM-CGC-SORT     TO WS-CGC-ANT.                         00000865
                                                                         00000866
-           PERFORM 430-GRAVA-ESTIPULANTE                                00000867
-              THRU 430-FIM.                                             00000868
+090826     PERFORM 426-GRAVA-REJEITO-CGC THRU 426-FIM.                  00002444
                                                                         00000869
            PERFORM 440-LE-ARQSORT                                       00000870
               THRU 440-FIM.                                             00000871
                                                                         00000872
        425-FIM. EXIT.                                                   00000873
                                                                         00000874
+      *----------------------------*
+090826 426-GRAVA-REJEITO-CGC.                                           00002445
+      *----------------------------*
+
+090826     MOVE WS-COD-CIA-ANT      TO CIA-REJ-CGC.                     00002446
+090826     MOVE WS-COD-APOL-ANT     TO APOLICE-REJ-CGC.                 00002447
+090826     MOVE WS-NOME-ESTIP-ANT   TO NOME-ESTIP-REJ-CGC.              00002448
+090826     MOVE WS-COD-ATIV-ANT     TO RAMO-REJ-CGC.                    00002449
+090826                                                                  00002450
+090826     WRITE REG-REJ-CGC.                                           00002451
+090826                                                                  00002452
+090826     ADD  1                   TO WS-CONT-REJ-CGC.                 00002453
+090826                                                                  00002454
+090826 426-FIM. EXIT.                                                   00002455
+
       *----------------------------*                                    00000875
        430-GRAVA-ESTIPULANTE.                                           00000876
       *----------------------------*                                    00000877
@@ -1415,12 +1912,8 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
            MOVE  1                   TO TIPO-REG-D-ETP.                 00000879
            MOVE  6                   TO COD-ORIGEM-D-ETP.               00000880
                                                                         00000881
-           MOVE  WS-COD-CIA-ANT      TO WS-CIA.                         00000882
-           MOVE  WS-COD-APOL-ANT     TO WS-APOLICE.                     00000883
-
-30468      MOVE WS-APOLICE           TO   ETP-APOLICE                   00001801
-30468      PERFORM 450-ACESSA-ESTIPULANTE-NVCIA THRU 450-FIM            00001807
-
+090826     PERFORM 431-MONTA-IDENT-APOLICE THRU 431-FIM.                00002456
+090826                                                                  00002457
 170423     MOVE  WS-IDENT-APOL-R     TO IDENT-APOLICE-D-ETP.            00000884
                                                                         00000885
            MOVE  WS-NOME-ESTIP-ANT   TO NOME-ESTIPULANTE-D-ETP.         00000886
@@ -1440,6 +1933,59 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000900
        430-FIM. EXIT.                                                   00000901
                                                                         00000902
+      *----------------------------*
+090826 431-MONTA-IDENT-APOLICE.                                         00002458
+      *----------------------------*
+
+090826*  REUTILIZA O RESULTADO DA CHAMADA ANTERIOR A 450 QUANDO         00002575
+090826*  CIA/APOLICE NAO MUDARAM DESDE A ULTIMA VEZ (430 E 432          00002576
+090826*  CHAMAM ESTA ROTINA PARA O MESMO GRUPO DE CGC).                 00002577
+090826     IF WS-NVCIA-CACHE-VALIDO EQUAL 'NAO'                         00002578
+090826        OR WS-COD-CIA-ANT  NOT EQUAL WS-NVCIA-ULT-CIA             00002579
+090826        OR WS-COD-APOL-ANT NOT EQUAL WS-NVCIA-ULT-APOL            00002580
+090826        MOVE  WS-COD-CIA-ANT      TO WS-CIA                       00002581
+090826        MOVE  WS-COD-APOL-ANT     TO WS-APOLICE                   00002582
+30468         MOVE WS-APOLICE           TO   ETP-APOLICE                00002583
+30468         PERFORM 450-ACESSA-ESTIPULANTE-NVCIA THRU 450-FIM         00002584
+090826        MOVE  WS-COD-CIA-ANT      TO WS-NVCIA-ULT-CIA             00002585
+090826        MOVE  WS-COD-APOL-ANT     TO WS-NVCIA-ULT-APOL            00002586
+090826        MOVE  WS-CIA              TO WS-NVCIA-ULT-CIA-AJUST       00002587
+090826        MOVE  'SIM'               TO WS-NVCIA-CACHE-VALIDO        00002588
+090826     ELSE                                                         00002589
+090826        MOVE  WS-COD-APOL-ANT           TO WS-APOLICE             00002590
+090826        MOVE  WS-NVCIA-ULT-CIA-AJUST    TO WS-CIA                 00002591
+090826     END-IF.                                                      00002592
+
+090826     MOVE  WS-CGC-ANT          TO WS-CODIGO-CNPJ-R.               00002519
+
+090826 431-FIM. EXIT.                                                   00002459
+
+      *----------------------------*
+090826 432-GRAVA-ESTIP-CTO.                                             00002460
+      *----------------------------*
+
+090826     PERFORM 431-MONTA-IDENT-APOLICE THRU 431-FIM.                00002461
+090826                                                                  00002462
+090826     MOVE  2                   TO TIPO-REG-CTO.                   00002463
+090826     MOVE  WS-IDENT-APOL-R     TO IDENT-APOLICE-CTO.              00002464
+090826     MOVE  WS-COD-BASE         TO CODIGO-BASE-CTO.                00002465
+090826     MOVE  WS-COD-FILIAL       TO CODIGO-FILIAL-CTO.              00002466
+090826     MOVE  WS-DV-CGC-ANT       TO CODIGO-DV-CTO.                  00002467
+090826     MOVE  WS-ENDERECO-ANT     TO ENDERECO-CTO.                   00002468
+090826     MOVE  WS-CEP-ANT          TO CEP-CTO.                        00002469
+090826     MOVE  WS-CIDADE-ANT       TO CIDADE-CTO.                     00002470
+090826     MOVE  WS-UF-ANT           TO UF-CTO.                         00002471
+090826     MOVE  WS-DDD-ANT          TO DDD-CTO.                        00002472
+090826     MOVE  WS-FONE-ANT         TO FONE-CTO.                       00002473
+090826     MOVE  WS-EMAIL-ANT        TO EMAIL-CTO.                      00002474
+090826     MOVE  WS-DATA-INIC-ANT    TO DATA-EFETIVA-CTO.               00002475
+090826     MOVE  WS-DATA-CANCEL-ANT  TO DATA-FIM-CTO.                   00002476
+090826     MOVE  WS-MOTIVO-FIM-ANT   TO MOTIVO-FIM-CTO.                 00002477
+090826                                                                  00002478
+090826     WRITE REG-ESTIP-CTO.                                         00002479
+090826                                                                  00002480
+090826 432-FIM. EXIT.                                                   00002481
+
       *----------------------------*                                    00000903
        440-LE-ARQSORT.                                                  00000904
       *----------------------------*                                    00000905
@@ -1493,9 +2039,24 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
                                                                         00000923
            CLOSE DIMESTIP.                                              00000924
                                                                         00000925
+090826     CLOSE ARQREJ                                                 00002482
+090826           ARQCTO                                                 00002483
+090826           ARQCKPT                                                00002484
+090826           ARQEXCDESC.                                            00002485
+090826                                                                  00002486
+090826*  O CHECKPOINT E TRUNCADO AQUI PORQUE O RUN TERMINOU NORMAL-     00002525
+090826*  MENTE - SE O ARQUIVO FICASSE COM O ULTIMO REGISTRO GRAVADO,    00002526
+090826*  O PROXIMO RUN (306-LE-CHECKPOINT-ANTERIOR) O INTERPRETARIA     00002527
+090826*  COMO UM RESTART E PULARIA REGISTROS VALIDOS.                   00002528
+090826     OPEN OUTPUT ARQCKPT.                                         00002529
+090826     CLOSE ARQCKPT.                                               00002530
+090826                                                                  00002531
+090826     PERFORM 502-GRAVA-AUDITORIA THRU 502-FIM.                    00002487
+090826                                                                  00002488
            MOVE WS-LIDOS-CURSOR-ATETP  TO  WS-LIDOS-ZZZ-ATETP.          00000926
            MOVE WS-LIDOS-CURSOR-DBETP  TO  WS-LIDOS-ZZZ-DBETP.          00000927
            MOVE WS-CONT-CGC-ZERADOS    TO  WS-CGC-ZERADOS-ZZZ.          00000928
+090826     MOVE WS-CONT-REJ-CGC        TO  WS-REJ-CGC-ZZZ.              00002489
                                                                         00000929
            DISPLAY '*-------------------------------------------*'      00000930
            DISPLAY '*            PROGRAMA DWSD0612              *'      00000931
@@ -1526,6 +2087,9 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-H-ETP.                   00000470
            DISPLAY '* CGC ZERADOS                  :' WS-CGC-ZERADOS-ZZZ00000956
                    ' *'                                                 00000957
            DISPLAY '*                                           *'      00000958
+090826     DISPLAY '* CGC ZERADOS REJEITADOS       :' WS-REJ-CGC-ZZZ    00002490
+090826             ' *'                                                 00002491
+090826     DISPLAY '*                                           *'      00002492
            DISPLAY '*-------------------------------------------*'      00000959
                                                                         00000960
 JAPI-I     ACCEPT CB-ACCEPT-DATE FROM DATE                              00000961
@@ -1572,6 +2136,32 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO WS-HORA-CORRENTE.                     00000970
                                                                         00001002
        501-FIM. EXIT.                                                   00001003
                                                                         00001004
+      *----------------------------*
+090826 502-GRAVA-AUDITORIA.                                             00002493
+      *----------------------------*
+
+090826     OPEN OUTPUT ARQAUDIT.                                        00002494
+090826                                                                  00002495
+090826     MOVE 'DWSD0612'          TO AUD-NOME-PGM.                    00002496
+090826     MOVE DATA-CORTE          TO AUD-DATA-CORTE.                  00002497
+090826     MOVE DATA-INI-SEL        TO AUD-DATA-INI-SEL.                00002498
+090826     MOVE DATA-FIM-SEL        TO AUD-DATA-FIM-SEL.                00002499
+090826     MOVE WS-AUD-DATA-INICIO-JOB TO AUD-DATA-INICIO-JOB.          00002500
+090826     MOVE WS-AUD-HORA-INICIO-JOB TO AUD-HORA-INICIO-JOB.          00002501
+090826     MOVE WS-AUD-DATA-FIM-JOB    TO AUD-DATA-FIM-JOB.             00002502
+090826     MOVE WS-AUD-HORA-FIM-JOB    TO AUD-HORA-FIM-JOB.             00002503
+090826     MOVE WS-LIDOS-CURSOR-ATETP  TO AUD-LIDOS-ATETP.              00002504
+090826     MOVE WS-GRAVADOS-SORT       TO AUD-GRAVADOS-SORT.            00002505
+090826     MOVE WS-LIDOS-SORT          TO AUD-LIDOS-SORT.               00002506
+090826     MOVE WS-GRAVADOS-ETP        TO AUD-GRAVADOS-ETP.             00002507
+090826     MOVE WS-CONT-CGC-ZERADOS    TO AUD-CGC-ZERADOS.              00002508
+090826     MOVE WS-CONT-REJ-CGC        TO AUD-CGC-REJEITADOS.           00002509
+090826                                                                  00002510
+090826     WRITE REG-AUDITORIA.                                         00002511
+090826                                                                  00002512
+090826     CLOSE ARQAUDIT.                                              00002513
+090826                                                                  00002514
+090826 502-FIM. EXIT.                                                   00002515
                                                                         00001005
       *------------------------*                                        00001006
        503-GERA-TRAILLER-ETP.                                           00001007
@@ -1595,6 +2185,9 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-T-ETP.                   00001024
                                                                         00001025
            MOVE  WS-QTDE-ETP          TO QTDE-REGISTROS-T-ETP.          00001026
                                                                         00001027
+090826     MOVE  WS-DATA-CORRENTE     TO WS-AUD-DATA-FIM-JOB.           00002516
+090826     MOVE  CB-TIME-OF-DAY       TO WS-AUD-HORA-FIM-JOB.           00002517
+090826                                                                  00002518
            WRITE REG-ESTIPULANTE                                        00001028
             FROM REG-TRAILLER-ETP.                                      00001029
                                                                         00001030
@@ -1635,6 +2228,11 @@ JAPI-I     MOVE CB-TIME-OF-DAY TO HORA-SISTEMA-T-ETP.                   00001024
            DISPLAY   '*-------------------------------------------*'    00001065
            DISPLAY   '  '                                               00001066
                                                                         00001067
+090826     CLOSE     ARQCKPT                                            00002520
+090826               ARQREJ                                             00002521
+090826               ARQCTO                                             00002522
+090826               ARQEXCDESC.                                        00002523
+090826                                                                  00002524
            CALL      'DSNALI'   USING SQL-CLOSE SQL-ABRT.               00001068
            CALL  NCOB1660  USING WS-ABEND.                              00001069
                                                                         00001070
