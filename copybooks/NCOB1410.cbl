@@ -0,0 +1,34 @@
+      ******************************************************************00000001
+      *                                                                *00000002
+      *                       N C O B 1 4 1 0                          *00000003
+      *                       ---------------                          *00000004
+      *                                                                *00000005
+      *     ======> INCLUDE PARA ROTINA DE ACESSO AO DB2 <=======      *00000006
+      *                                                                *00000007
+      *    1. NCOB1410 - MANEIRA DE USAR                               *00000008
+      *      A - NO INICIO DA PROCEDURE DIVISION, ANTES DO PRIMEIRO    *00000009
+      *          COMANDO SQL :                                         *00000010
+      *              MOVE 'XXXXXXXX' TO SQL-PLAN                       *00000011
+      *              CALL 'DSNALI' USING SQL-OPEN SQL-SSID SQL-PLAN.   *00000012
+      *          ONDE      'XXXXXXXX'  E' O NOME DO PROGRAMA.          *00000013
+      *      B - NO FINAL DO PROGRAMA, ANTES DO STOP RUN :             *00000014
+      *              CALL 'DSNALI' USING SQL-CLOSE SQL-SYNC.           *00000015
+      *      C - ANTES DE QUALQUER TERMINO ANORMAL DE PROGRAMA :       *00000016
+      *              CALL 'DSNALI' USING SQL-CLOSE SQL-ABRT.           *00000017
+      ******************************************************************00000027
+                                                                        00000028
+       01  SQL-PARAMETROS.                                              00000029
+           03  SQL-OPEN           PIC X(12)       VALUE 'OPEN'.         00000030
+           03  SQL-SSID           PIC X(04)       VALUE 'DSN'.          00000031
+           03  SQL-CLOSE          PIC X(12)       VALUE 'CLOSE'.        00000032
+           03  SQL-SYNC           PIC X(04)       VALUE 'SYNC'.         00000033
+           03  SQL-ABRT           PIC X(04)       VALUE 'ABRT'.         00000034
+           03  SQL-PLAN           PIC X(08)       VALUE ' '.            00000035
+           03  SQL-RCOD           PIC S9(9) COMP  VALUE +0.             00000036
+           03  SQL-RESON          PIC X(04)       VALUE ' '.            00000037
+           03  SQL-TRANSLATE      PIC X(12)       VALUE 'TRANSLATE'.    00000038
+           03  SQL-CONNECT        PIC X(12)       VALUE 'CONNECT'.      00000039
+           03  SQL-DISCONNECT     PIC X(12)       VALUE 'DISCONNECT'.   00000040
+           03  SQL-TECB-DB2       PIC S9(9) COMP  VALUE +0.             00000041
+           03  SQL-SECB-DB2       PIC S9(9) COMP  VALUE +0.             00000042
+           03  SQL-RIBT-DB2       PIC S9(9) COMP  VALUE +0.             00000043
