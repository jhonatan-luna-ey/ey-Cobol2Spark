@@ -0,0 +1,109 @@
+      *        *****************************************                00000066
+      *        DWSD1001 - LAYOUT DO ARQUIVO DE PARAMETRO                 00000067
+      *        *****************************************                00000068
+      *                                                                  00000087
+      * ATUALIZACOES DE DATAS NO ARQUIVO PELO PROGRAMA DWSD0669          00000088
+      *             QUE GERA O ARQUIVO PARAMETRO:                        00000089
+      *                                                                  00000090
+      * QUANDO OPCAO1 = 'E' TODAS AS DATAS SAO ATUALIZADAS  CONFORME     00000091
+      *                     O PARAMETRO                                  00000092
+      *                                                                  00000093
+      * QUANDO OPCAO1 = 'D' SAO ATUALIZADAS CONFORME ABAIXO :            00000094
+      *                                                                  00000095
+      * DATA DE CORTE................. NAO E ATUALIZADA                  00000096
+      * DATA INICIO DO PERIODO........ ATUALIZADA QUANDO OPCAO2 = 'I'    00000097
+      * DATA FIM DO PERIODO........... ATUALIZADA QUANDO OPCAO2 = 'I'    00000098
+      * DATA DE PROCESSAMENTO......... ATUALIZADA QUANDO OPCAO2 = 'I'    00000099
+      * DATA DO PROXIMO PROCESSAMENTO. ATUALIZADA QUANDO OPCAO2 = 'F'    00000100
+      * MES A PROCESSAR NA MENSAL..... ATUALIZADA QUANDO OPCAO2 = 'I'    00000101
+      *                                E ULTIMO PROCESSAMENTO MENSAL'    00000102
+      * PROXIMO MES DA MENSAL......... ATUALIZADA QUANDO OPCAO2 = 'F'    00000103
+      *                                E ULTIMO PROCESSAMENTO  MENSAL    00000104
+      * DATA INICIO PARA MENSAL....... ATUALIZADA QUANDO O MES A PRO-    00000105
+      *                                CESSAR NA MENSAL FOR ATUALIZA-    00000106
+      *                                DO                                00000107
+      * DATA  FIM   PARA MENSAL....... ATUALIZADA  JUNTAMENTE  COM  A    00000108
+      *                                DATA INICIO PARA MENSAL           00000109
+      *--------------------------------------------------------------    00000117
+                                                                          00000118
+       01  REGISTRO-PARAMETRO.                                           00000127
+           03 DATA-CORTE                      PIC 9(008).                00000128
+           03 FILLER      REDEFINES    DATA-CORTE.                       00000129
+              05 ANO-CORTE                    PIC 9(004).                00000130
+              05 MES-CORTE                    PIC 9(002).                00000131
+              05 DIA-CORTE                    PIC 9(002).                00000132
+           03 FILLER      REDEFINES    DATA-CORTE.                       00000133
+              05 SEC-CORTE                    PIC 9(002).                00000134
+              05 FILLER                       PIC 9(006).                00000135
+           03 DATA-INI                        PIC 9(008).                00000137
+           03 FILLER      REDEFINES    DATA-INI.                         00000138
+              05 ANO-INI                      PIC 9(004).                00000139
+              05 MES-INI                      PIC 9(002).                00000140
+              05 DIA-INI                      PIC 9(002).                00000141
+           03 FILLER      REDEFINES    DATA-INI.                         00000142
+              05 SEC-INI                      PIC 9(002).                00000143
+              05 FILLER                       PIC 9(006).                00000144
+           03 DATA-FIM                        PIC 9(008).                00000145
+           03 FILLER      REDEFINES    DATA-FIM.                         00000146
+              05 ANO-FIM                      PIC 9(004).                00000147
+              05 MES-FIM                      PIC 9(002).                00000148
+              05 DIA-FIM                      PIC 9(002).                00000149
+           03 FILLER      REDEFINES    DATA-FIM.                         00000150
+              05 SEC-FIM                      PIC 9(002).                00000151
+              05 FILLER                       PIC 9(006).                00000152
+           03 DATA-PROC                       PIC 9(008).                00000153
+           03 FILLER      REDEFINES    DATA-PROC.                        00000154
+              05 ANO-PROC                     PIC 9(004).                00000155
+              05 MES-PROC                     PIC 9(002).                00000156
+              05 DIA-PROC                     PIC 9(002).                00000157
+           03 FILLER      REDEFINES    DATA-PROC.                        00000158
+              05 SEC-PROC                     PIC 9(002).                00000159
+              05 FILLER                       PIC 9(006).                00000160
+           03 DATA-PROX                       PIC 9(008).                00000161
+           03 FILLER      REDEFINES    DATA-PROX.                        00000162
+              05 ANO-PROX                     PIC 9(004).                00000163
+              05 MES-PROX                     PIC 9(002).                00000164
+              05 DIA-PROX                     PIC 9(002).                00000165
+           03 FILLER      REDEFINES    DATA-PROX.                        00000166
+              05 SEC-PROX                     PIC 9(002).                00000167
+              05 FILLER                       PIC 9(006).                00000168
+           03 DATA-PROC-MENSAL                PIC 9(006).                00000169
+           03 FILLER      REDEFINES    DATA-PROC-MENSAL.                 00000170
+              05 ANO-PROC-MENSAL              PIC 9(004).                00000171
+              05 MES-PROC-MENSAL              PIC 9(002).                00000172
+           03 FILLER      REDEFINES    DATA-PROC-MENSAL.                 00000173
+              05 SEC-PROC-MENSAL              PIC 9(002).                00000174
+              05 FILLER                       PIC 9(004).                00000175
+           03 DATA-PROX-MENSAL                PIC 9(006).                00000176
+           03 FILLER      REDEFINES    DATA-PROX-MENSAL.                 00000177
+              05 ANO-PROX-MENSAL              PIC 9(004).                00000178
+              05 MES-PROX-MENSAL              PIC 9(002).                00000179
+           03 FILLER      REDEFINES    DATA-PROX-MENSAL.                 00000180
+              05 SEC-PROX-MENSAL              PIC 9(002).                00000181
+              05 FILLER                       PIC 9(004).                00000182
+           03 DATA-INI-PROC-MENSAL            PIC 9(008).                00000183
+           03 FILLER      REDEFINES    DATA-INI-PROC-MENSAL.             00000184
+              05 ANO-INI-PROC-MENSAL          PIC 9(004).                00000185
+              05 MES-INI-PROC-MENSAL          PIC 9(002).                00000186
+              05 DIA-INI-PROC-MENSAL          PIC 9(002).                00000187
+           03 FILLER      REDEFINES    DATA-INI-PROC-MENSAL.             00000188
+              05 SEC-INI-PROC-MENSAL          PIC 9(002).                00000189
+              05 FILLER                       PIC 9(006).                00000190
+           03 DATA-FIM-PROC-MENSAL            PIC 9(008).                00000191
+           03 FILLER      REDEFINES    DATA-FIM-PROC-MENSAL.             00000192
+              05 ANO-FIM-PROC-MENSAL          PIC 9(004).                00000193
+              05 MES-FIM-PROC-MENSAL          PIC 9(002).                00000194
+              05 DIA-FIM-PROC-MENSAL          PIC 9(002).                00000195
+           03 FILLER      REDEFINES    DATA-FIM-PROC-MENSAL.             00000196
+              05 SEC-FIM-PROC-MENSAL          PIC 9(002).                00000197
+              05 FILLER                       PIC 9(006).                00000198
+           03 ULTIMA-OPCAO1                   PIC X(001).                00000199
+           03 ULTIMA-OPCAO2                   PIC X(001).                00000200
+      *---------------------------------------------------------------*  02040001
+      *  LISTA DE RAMOS (RMO) QUE ALIMENTAM A DIMENSAO ESTIPULANTE.    *  02040002
+      *  MANTIDA PELO DWSD0669 - PERMITE INCLUIR/RETIRAR UM RAMO SEM   *  02040003
+      *  RECOMPILAR O DWSD0612 (GD 02040 - RESP: CMS  DATA 09/08/2026) *  02040004
+      *---------------------------------------------------------------*  02040005
+02040     03 QTDE-RAMO-SEL                    PIC 9(002).                02040006
+02040     03 RAMO-SEL                         PIC 9(003)                 02040007
+02040                                         OCCURS 10 TIMES.           02040008
